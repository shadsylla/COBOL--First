@@ -0,0 +1,80 @@
+
+
+            >>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.cobolbatc.
+AUTHOR.Shad Sylla.
+DATE-WRITTEN.august 8, 2026
+
+      *> batch AlienOffer calculation: reads a transaction file of
+      *> (name, salary, goal) triples keyed from paper intake forms and
+      *> computes AlienOffer for every record in one pass, instead of
+      *> tying up an operator to key each one in through cobolfrist.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+    SELECT OFFER-REPORT-FILE ASSIGN TO "OFFEROUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANSACTION-FILE.
+COPY TRANREC.
+
+FD OFFER-REPORT-FILE.
+01 OFFER-REPORT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+01 WS-TRAN-FILE-STATUS PIC XX VALUE "00".
+01 WS-RPT-FILE-STATUS  PIC XX VALUE "00".
+01 WS-EOF-SW           PIC X VALUE "N".
+    88 WS-EOF           VALUE "Y".
+
+01 WS-ALIEN-OFFER       PIC S9(8)V99 VALUE ZERO.
+
+01 WS-REPORT-LINE.
+    05 WS-RPT-NAME      PIC X(30).
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 WS-RPT-SALARY    PIC -(7)9.99.
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 WS-RPT-GOAL      PIC -(7)9.99.
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 WS-RPT-OFFER     PIC -(8)9.99.
+
+PROCEDURE DIVISION.
+
+0000-MAIN-LOGIC.
+    OPEN INPUT TRANSACTION-FILE
+    OPEN OUTPUT OFFER-REPORT-FILE
+
+    PERFORM UNTIL WS-EOF
+        READ TRANSACTION-FILE
+            AT END
+                MOVE "Y" TO WS-EOF-SW
+            NOT AT END
+                PERFORM 1000-CALCULATE-OFFER
+        END-READ
+    END-PERFORM
+
+    CLOSE TRANSACTION-FILE
+    CLOSE OFFER-REPORT-FILE
+    STOP RUN.
+
+1000-CALCULATE-OFFER.
+    COMPUTE WS-ALIEN-OFFER = TR-GOAL - TR-SALARY
+
+    MOVE TR-NAME       TO WS-RPT-NAME
+    MOVE TR-SALARY     TO WS-RPT-SALARY
+    MOVE TR-GOAL       TO WS-RPT-GOAL
+    MOVE WS-ALIEN-OFFER TO WS-RPT-OFFER
+
+    MOVE WS-REPORT-LINE TO OFFER-REPORT-LINE
+    WRITE OFFER-REPORT-LINE
+
+    DISPLAY TR-NAME ": " TR-GOAL " - " TR-SALARY " = " WS-ALIEN-OFFER.
