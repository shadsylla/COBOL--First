@@ -0,0 +1,84 @@
+
+
+            >>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.cobolsumm.
+AUTHOR.Shad Sylla.
+DATE-WRITTEN.august 8, 2026
+
+      *> end-of-day registration summary: reads the SSN master file
+      *> cobolfrist writes to and prints a close-of-business report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-MASTER-FILE ASSIGN TO "SSNMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS MR-SSNUM
+        FILE STATUS IS WS-SSN-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-MASTER-FILE.
+COPY SSNMAST.
+
+WORKING-STORAGE SECTION.
+
+01 WS-SSN-FILE-STATUS     PIC XX VALUE "00".
+01 WS-EOF-SW              PIC X VALUE "N".
+    88 WS-EOF              VALUE "Y".
+
+01 WS-REGISTRANT-COUNT    PIC 9(6) VALUE ZERO.
+01 WS-SALARY-TOTAL        PIC S9(9)V99 VALUE ZERO.
+01 WS-GOAL-TOTAL          PIC S9(9)V99 VALUE ZERO.
+01 WS-ALIEN-OFFER-TOTAL   PIC S9(10)V99 VALUE ZERO.
+01 WS-ALIEN-OFFER-AVERAGE PIC S9(9)V99 VALUE ZERO.
+
+01 WS-TODAY               PIC 9(8).
+
+PROCEDURE DIVISION.
+
+0000-MAIN-LOGIC.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+    OPEN INPUT SSN-MASTER-FILE
+    IF WS-SSN-FILE-STATUS = "35"
+        DISPLAY "No registrations are on file yet today."
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        PERFORM UNTIL WS-EOF
+            READ SSN-MASTER-FILE NEXT RECORD
+                AT END
+                    MOVE "Y" TO WS-EOF-SW
+                NOT AT END
+                    PERFORM 1000-ACCUMULATE-TOTALS
+            END-READ
+        END-PERFORM
+        PERFORM 2000-PRINT-SUMMARY
+        CLOSE SSN-MASTER-FILE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+1000-ACCUMULATE-TOTALS.
+    IF MR-REG-DATE = WS-TODAY
+        ADD 1               TO WS-REGISTRANT-COUNT
+        ADD MR-SALARY       TO WS-SALARY-TOTAL
+        ADD MR-GOAL         TO WS-GOAL-TOTAL
+        ADD MR-ALIEN-OFFER  TO WS-ALIEN-OFFER-TOTAL
+    END-IF.
+
+2000-PRINT-SUMMARY.
+    IF WS-REGISTRANT-COUNT > 0
+        COMPUTE WS-ALIEN-OFFER-AVERAGE =
+            WS-ALIEN-OFFER-TOTAL / WS-REGISTRANT-COUNT
+    END-IF
+
+    DISPLAY "=================================================="
+    DISPLAY "        END-OF-DAY REGISTRATION SUMMARY"
+    DISPLAY "=================================================="
+    DISPLAY "Registrants processed . . . . : " WS-REGISTRANT-COUNT
+    DISPLAY "Total salary . . . . . . . . . : " WS-SALARY-TOTAL
+    DISPLAY "Total goal . . . . . . . . . . : " WS-GOAL-TOTAL
+    DISPLAY "Average AlienOffer . . . . . . : " WS-ALIEN-OFFER-AVERAGE
+    DISPLAY "==================================================".
