@@ -1,70 +1,478 @@
-
-
-
-             >>SOURCE FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID.cobolfrist.
-AUTHOR.Shad Sylla.
-DATE-WRITTEN.july 25, 2021
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-
-01 UserName PIC X(30) VALUE "You".
-01 Num1     PIC 9 VALUE ZEROS. *> there are real constants and fgurative contants
-                              *> and the zeros are figurative contants
-01 Num2     PIC 9 VALUE ZEROS.
-01 Total    PIC 99 VALUE 0. *> that total can be signs, floats or integers.
-02 SSGroup  PIC 99.
-01 SSNum.
-      02 SSArea   PIC 999.
-      02 SSSerial PIC 9999. *> this number 999 indicatest the maximum value
-
-
-              *> this a small program that takes a socialsecurity info.
-
-PROCEDURE DIVISION.  *>
-
-DISPLAY " This a register of the new social security system. What is your human name? " WITH NO ADVANCING
-ACCEPT HumanName   *> this is to accept some input from the user.
-DISPLAY "That is a weird name for a Human. It is too cool. I like " HumanName
-  *> it will display on the screen.
-
-MOVE ZERO TO HumaName
-DISPLAY HumaName
-DISPLAY "enter your salary, then enter how much you want?" *> this is to do a little of mathamatics
-ACCEPT salary
-ACCEPT goal
-COMPUTE AlienOffer =  goal - salary
-DISPLAY goal " - " salary " = " AlienOffer
-DISPLAY "Enter your 25 years aspirations human " HumaName
-ACCEPT aspirations
-DISPLAY aspirations " Tell how" AlienOffer " will help  you accomplish "  goal
-DISPLAY " We will go back to Europa an think about it. GOOD BYE " HumaName
-
-STOP RUN.
-
- *> Every C O B O L program is going to end stop run.
-
- *>There are four main  division.
-
- *>data
- *>envirment
- *>indentification
- *>proceedure division
-
-*>sections:
-*> data section
-
- *>file sectiont
- *>working-storage section
-
-*>procedure division
-
-
-*>There are higherchical way to deal with variables in COBOL.
-
-*>01 UserName PIC X(30) VALUE "You" // this means it will hold an alpha numerical number
-*> Always learning I had lots of fun with COBOL, new ideas came to me. 
+
+
+
+            >>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.cobolfrist.
+AUTHOR.Shad Sylla.
+DATE-WRITTEN.july 25, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-MASTER-FILE ASSIGN TO "SSNMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MR-SSNUM
+        FILE STATUS IS WS-SSN-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "SSNCKPT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CK-RUN-DATE
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "SSNAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+    SELECT TICKLER-FILE ASSIGN TO "SSNTICKL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TICKLER-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-MASTER-FILE.
+COPY SSNMAST.
+
+FD CHECKPOINT-FILE.
+COPY CKPTREC.
+
+FD AUDIT-LOG-FILE.
+COPY AUDITREC.
+
+FD TICKLER-FILE.
+COPY TICKREC.
+
+WORKING-STORAGE SECTION.
+
+01 Num1     PIC 9 VALUE ZEROS. *> there are real constants and fgurative contants
+                              *> and the zeros are figurative contants
+01 Num2     PIC 9 VALUE ZEROS.
+01 Total    PIC 99 VALUE 0. *> that total can be signs, floats or integers.
+01 SSNum.
+      02 SSArea   PIC 999.
+      02 SSGroup  PIC 99.
+      02 SSSerial PIC 9999. *> this number 999 indicatest the maximum value
+
+      *> area/group issuance table, shared with cobolvchk's nightly
+      *> sweep via copybooks/ISSUTAB.cpy - a mistyped or out-of-sequence
+      *> group number for the entered area is caught here instead of
+      *> surfacing in a later audit.
+COPY ISSUTAB.
+
+01 HumanName      PIC X(30).
+01 salary         PIC S9(7)V99.
+01 goal           PIC S9(7)V99.
+01 AlienOffer     PIC S9(8)V99.
+01 aspirations    PIC X(60).
+
+01 WS-SALARY-INPUT PIC X(12).
+01 WS-GOAL-INPUT    PIC X(12).
+
+      *> FUNCTION NUMVAL result staged here first (wider than salary/
+      *> goal's PIC S9(7)V99) so an over-sized entry can be range
+      *> checked and rejected instead of silently truncating on the
+      *> MOVE into the narrower field.
+01 WS-SALARY-NUMVAL PIC S9(9)V99.
+01 WS-GOAL-NUMVAL    PIC S9(9)V99.
+
+01 WS-SSN-FILE-STATUS PIC XX VALUE "00".
+01 WS-VALID-SSN       PIC X VALUE "N".
+    88 SSN-IS-VALID    VALUE "Y".
+
+01 WS-CKPT-FILE-STATUS PIC XX VALUE "00".
+01 WS-TODAY             PIC 9(8).
+
+01 WS-AUDIT-FILE-STATUS PIC XX VALUE "00".
+01 WS-OPERATOR-ID       PIC X(8).
+01 WS-TIMESTAMP         PIC X(21).
+
+01 WS-TICKLER-FILE-STATUS PIC XX VALUE "00".
+01 WS-ASPIR-CATEGORY    PIC X(4).
+01 WS-REG-DATE          PIC 9(8).
+01 WS-FOLLOWUP-DATE.
+    05 WS-FOLLOWUP-YEAR  PIC 9(4).
+    05 WS-FOLLOWUP-MMDD  PIC 9(4).
+
+01 WS-MODE              PIC X VALUE "A".
+    88 WS-MODE-ADD        VALUE "A" "a".
+    88 WS-MODE-INQUIRY    VALUE "I" "i".
+
+01 WS-INPUT-EOF-SW      PIC X VALUE "N".
+    88 WS-INPUT-EOF       VALUE "Y".
+
+      *> set when SYSIN runs dry partway through a transaction so an
+      *> unattended batch run fails that one transaction cleanly
+      *> instead of spinning forever on a stale ACCEPT.
+01 WS-ABORT-TRANSACTION-SW PIC X VALUE "N".
+    88 WS-ABORT-TRANSACTION  VALUE "Y".
+01 WS-TRANS-FILES-OPEN-SW  PIC X VALUE "N".
+    88 WS-TRANS-FILES-OPEN    VALUE "Y".
+
+01 WS-RETURN-CODE          PIC 9(4) VALUE ZERO.
+
+              *> this a small program that takes a socialsecurity info.
+
+PROCEDURE DIVISION.  *>
+
+PERFORM 0500-OPEN-MASTER-FILE
+
+      *> one pass per transaction in SYSIN - a single terminal session
+      *> supplies one transaction and then hits end-of-input; a nightly
+      *> batch job can pipe the whole day's intake file in and this loop
+      *> keeps dispatching transactions, unattended, until it runs dry.
+PERFORM UNTIL WS-INPUT-EOF
+    DISPLAY "Select transaction mode: (A)dd new registrant or (I)nquiry: " WITH NO ADVANCING
+    ACCEPT WS-MODE
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+        NOT ON EXCEPTION
+            IF WS-MODE-INQUIRY
+                PERFORM 3000-INQUIRY-SSN
+            ELSE
+                PERFORM 2000-ADD-REGISTRATION
+            END-IF
+    END-ACCEPT
+END-PERFORM
+
+CLOSE SSN-MASTER-FILE
+
+MOVE WS-RETURN-CODE TO RETURN-CODE
+
+STOP RUN.
+
+2000-ADD-REGISTRATION.
+    MOVE "N" TO WS-ABORT-TRANSACTION-SW
+    MOVE "N" TO WS-TRANS-FILES-OPEN-SW
+
+    DISPLAY "Enter your operator ID: " WITH NO ADVANCING
+    ACCEPT WS-OPERATOR-ID
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+            MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+    END-ACCEPT
+
+    IF NOT WS-ABORT-TRANSACTION
+        PERFORM 1050-ACCEPT-NAME
+    END-IF
+    IF NOT WS-ABORT-TRANSACTION
+        DISPLAY "That is a weird name for a Human. It is too cool. I like " HumanName
+          *> it will display on the screen.
+
+        PERFORM 0600-OPEN-CHECKPOINT-FILE
+        PERFORM 0700-OPEN-AUDIT-FILE
+        PERFORM 0800-OPEN-TICKLER-FILE
+        MOVE "Y" TO WS-TRANS-FILES-OPEN-SW
+
+        PERFORM 1000-VALIDATE-SSN UNTIL SSN-IS-VALID OR WS-ABORT-TRANSACTION
+    END-IF
+
+    IF NOT WS-ABORT-TRANSACTION
+        DISPLAY "enter your salary, then enter how much you want?" *> this is to do a little of mathamatics
+        PERFORM 1100-ACCEPT-SALARY
+    END-IF
+    IF NOT WS-ABORT-TRANSACTION
+        PERFORM 1200-ACCEPT-GOAL
+    END-IF
+
+    IF NOT WS-ABORT-TRANSACTION
+        COMPUTE AlienOffer =  goal - salary
+        DISPLAY goal " - " salary " = " AlienOffer
+        DISPLAY "Enter your 25 years aspirations human " HumanName
+        ACCEPT aspirations
+            ON EXCEPTION
+                MOVE "Y" TO WS-INPUT-EOF-SW
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        END-ACCEPT
+    END-IF
+    IF NOT WS-ABORT-TRANSACTION
+        DISPLAY "Enter an aspiration category code (e.g. EDU, TRAV, FIN, OTH): " WITH NO ADVANCING
+        ACCEPT WS-ASPIR-CATEGORY
+            ON EXCEPTION
+                MOVE "Y" TO WS-INPUT-EOF-SW
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        END-ACCEPT
+    END-IF
+
+    IF NOT WS-ABORT-TRANSACTION
+        PERFORM 1300-COMPUTE-FOLLOWUP-DATE
+        DISPLAY aspirations " Tell how" AlienOffer " will help  you accomplish "  goal
+        DISPLAY " We will go back to Europa an think about it. GOOD BYE " HumanName
+
+        PERFORM 9000-SAVE-REGISTRATION
+    ELSE
+        IF WS-INPUT-EOF
+            DISPLAY "Intake data ended unexpectedly while keying this registrant; transaction not completed."
+        ELSE
+            DISPLAY "This registrant's data failed validation; transaction not completed."
+        END-IF
+        MOVE 4 TO WS-RETURN-CODE
+    END-IF
+
+    IF WS-TRANS-FILES-OPEN
+        CLOSE CHECKPOINT-FILE
+        CLOSE AUDIT-LOG-FILE
+        CLOSE TICKLER-FILE
+    END-IF.
+
+3000-INQUIRY-SSN.
+    DISPLAY "Enter the SSN to look up - area number (3 digits), group number (2 digits) and serial (4 digits)"
+    ACCEPT SSArea
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+        NOT ON EXCEPTION
+            ACCEPT SSGroup
+                ON EXCEPTION
+                    MOVE "Y" TO WS-INPUT-EOF-SW
+                NOT ON EXCEPTION
+                    ACCEPT SSSerial
+                        ON EXCEPTION
+                            MOVE "Y" TO WS-INPUT-EOF-SW
+                        NOT ON EXCEPTION
+                            MOVE SSArea   TO MR-SSAREA
+                            MOVE SSGroup  TO MR-SSGROUP
+                            MOVE SSSerial TO MR-SSSERIAL
+
+                            READ SSN-MASTER-FILE
+                                INVALID KEY
+                                    DISPLAY "No registrant is on file for that SSN."
+                                NOT INVALID KEY
+                                    DISPLAY "Name . . . . . : " MR-HUMAN-NAME
+                                    DISPLAY "Salary . . . . : " MR-SALARY
+                                    DISPLAY "Goal . . . . . : " MR-GOAL
+                                    DISPLAY "AlienOffer . . : " MR-ALIEN-OFFER
+                                    DISPLAY "Aspirations. . : " MR-ASPIRATIONS
+                            END-READ
+                    END-ACCEPT
+            END-ACCEPT
+    END-ACCEPT.
+
+0500-OPEN-MASTER-FILE.
+    OPEN I-O SSN-MASTER-FILE
+    IF WS-SSN-FILE-STATUS = "35"
+        OPEN OUTPUT SSN-MASTER-FILE
+        CLOSE SSN-MASTER-FILE
+        OPEN I-O SSN-MASTER-FILE
+    END-IF.
+
+0600-OPEN-CHECKPOINT-FILE.
+    OPEN I-O CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = "35"
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+        OPEN I-O CHECKPOINT-FILE
+    END-IF
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+    MOVE WS-TODAY TO CK-RUN-DATE
+    READ CHECKPOINT-FILE
+        INVALID KEY
+            MOVE ZERO TO CK-COUNT
+            MOVE ZERO TO CK-LAST-SSAREA
+            MOVE ZERO TO CK-LAST-SSGROUP
+            MOVE ZERO TO CK-LAST-SSSERIAL
+            WRITE CHECKPOINT-RECORD
+        NOT INVALID KEY
+            DISPLAY "Resuming today's session. " CK-COUNT
+                " registrant(s) already processed, last SSN "
+                CK-LAST-SSAREA "-" CK-LAST-SSGROUP "-" CK-LAST-SSSERIAL
+    END-READ.
+
+0700-OPEN-AUDIT-FILE.
+    OPEN EXTEND AUDIT-LOG-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF.
+
+0800-OPEN-TICKLER-FILE.
+    OPEN EXTEND TICKLER-FILE
+    IF WS-TICKLER-FILE-STATUS = "35"
+        OPEN OUTPUT TICKLER-FILE
+    END-IF.
+
+1050-ACCEPT-NAME.
+    DISPLAY " This a register of the new social security system. What is your human name? " WITH NO ADVANCING
+    ACCEPT HumanName   *> this is to accept some input from the user.
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+            MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        NOT ON EXCEPTION
+            IF HumanName = SPACES
+                DISPLAY "A registrant name is required. Transaction not completed."
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+            END-IF
+    END-ACCEPT.
+
+1000-VALIDATE-SSN.
+    MOVE "N" TO WS-VALID-SSN
+    DISPLAY "enter your social security area number (3 digits), group number (2 digits) and serial (4 digits)"
+    ACCEPT SSArea
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+            MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+    END-ACCEPT
+
+    IF NOT WS-ABORT-TRANSACTION
+        ACCEPT SSGroup
+            ON EXCEPTION
+                MOVE "Y" TO WS-INPUT-EOF-SW
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        END-ACCEPT
+    END-IF
+
+    IF NOT WS-ABORT-TRANSACTION
+        ACCEPT SSSerial
+            ON EXCEPTION
+                MOVE "Y" TO WS-INPUT-EOF-SW
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        END-ACCEPT
+    END-IF
+
+    IF NOT WS-ABORT-TRANSACTION
+        IF SSArea = 0 OR SSArea = 666 OR (SSArea >= 900 AND SSArea <= 999)
+            DISPLAY "That SSN area number was never issued by the SSA. Transaction not completed."
+            MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        ELSE
+            PERFORM 1400-VALIDATE-GROUP
+            IF NOT WS-GROUP-VALID
+                DISPLAY "That group number was never issued for that area. Transaction not completed."
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+            ELSE
+                MOVE SSArea   TO MR-SSAREA
+                MOVE SSGroup  TO MR-SSGROUP
+                MOVE SSSerial TO MR-SSSERIAL
+                READ SSN-MASTER-FILE
+                    INVALID KEY
+                        MOVE "Y" TO WS-VALID-SSN
+                    NOT INVALID KEY
+                        DISPLAY "That SSN is already on file (duplicate serial). Transaction not completed."
+                        MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+                END-READ
+            END-IF
+        END-IF
+    END-IF.
+
+COPY VALGRP REPLACING ==AREA-FLD== BY ==SSArea==
+                      ==GROUP-FLD== BY ==SSGroup==.
+
+1100-ACCEPT-SALARY.
+    MOVE SPACES TO WS-SALARY-INPUT
+    DISPLAY "enter your salary (digits, optional decimal point): " WITH NO ADVANCING
+    ACCEPT WS-SALARY-INPUT
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+            MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        NOT ON EXCEPTION
+            IF FUNCTION TEST-NUMVAL(WS-SALARY-INPUT) NOT = 0
+                DISPLAY "That is not a valid salary amount. Transaction not completed."
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+            ELSE
+                MOVE FUNCTION NUMVAL(WS-SALARY-INPUT) TO WS-SALARY-NUMVAL
+                IF WS-SALARY-NUMVAL > 9999999.99
+                        OR WS-SALARY-NUMVAL < -9999999.99
+                    DISPLAY "That salary amount is too large. Transaction not completed."
+                    MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+                ELSE
+                    MOVE WS-SALARY-NUMVAL TO salary
+                END-IF
+            END-IF
+    END-ACCEPT.
+
+1200-ACCEPT-GOAL.
+    MOVE SPACES TO WS-GOAL-INPUT
+    DISPLAY "enter how much you want (digits, optional decimal point): " WITH NO ADVANCING
+    ACCEPT WS-GOAL-INPUT
+        ON EXCEPTION
+            MOVE "Y" TO WS-INPUT-EOF-SW
+            MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+        NOT ON EXCEPTION
+            IF FUNCTION TEST-NUMVAL(WS-GOAL-INPUT) NOT = 0
+                DISPLAY "That is not a valid goal amount. Transaction not completed."
+                MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+            ELSE
+                MOVE FUNCTION NUMVAL(WS-GOAL-INPUT) TO WS-GOAL-NUMVAL
+                IF WS-GOAL-NUMVAL > 9999999.99
+                        OR WS-GOAL-NUMVAL < -9999999.99
+                    DISPLAY "That goal amount is too large. Transaction not completed."
+                    MOVE "Y" TO WS-ABORT-TRANSACTION-SW
+                ELSE
+                    MOVE WS-GOAL-NUMVAL TO goal
+                END-IF
+            END-IF
+    END-ACCEPT.
+
+1300-COMPUTE-FOLLOWUP-DATE.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REG-DATE
+    MOVE WS-REG-DATE TO WS-FOLLOWUP-DATE
+    ADD 25 TO WS-FOLLOWUP-YEAR.
+
+9000-SAVE-REGISTRATION.
+    MOVE SSArea            TO MR-SSAREA
+    MOVE SSGroup           TO MR-SSGROUP
+    MOVE SSSerial          TO MR-SSSERIAL
+    MOVE HumanName         TO MR-HUMAN-NAME
+    MOVE salary            TO MR-SALARY
+    MOVE goal              TO MR-GOAL
+    MOVE AlienOffer        TO MR-ALIEN-OFFER
+    MOVE aspirations       TO MR-ASPIRATIONS
+    MOVE WS-ASPIR-CATEGORY TO MR-ASPIR-CATEGORY
+    MOVE WS-FOLLOWUP-DATE  TO MR-FOLLOWUP-DATE
+    MOVE WS-REG-DATE       TO MR-REG-DATE
+
+    WRITE SSN-MASTER-RECORD
+        INVALID KEY
+            DISPLAY "That SSN is already on file. Registration not saved."
+        NOT INVALID KEY
+            PERFORM 9100-UPDATE-CHECKPOINT
+            PERFORM 9200-WRITE-AUDIT-RECORD
+            PERFORM 9300-WRITE-TICKLER-RECORD
+    END-WRITE.
+
+9100-UPDATE-CHECKPOINT.
+    ADD 1          TO CK-COUNT
+    MOVE SSArea    TO CK-LAST-SSAREA
+    MOVE SSGroup   TO CK-LAST-SSGROUP
+    MOVE SSSerial  TO CK-LAST-SSSERIAL
+    REWRITE CHECKPOINT-RECORD
+        INVALID KEY
+            DISPLAY "Checkpoint record rewrite failed. Count may be out of sync."
+        NOT INVALID KEY
+            CONTINUE
+    END-REWRITE.
+
+9200-WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+    MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+    MOVE WS-TIMESTAMP   TO AL-TIMESTAMP
+    MOVE HumanName      TO AL-REGISTRANT-NAME
+    WRITE AUDIT-LOG-RECORD.
+
+9300-WRITE-TICKLER-RECORD.
+    MOVE SSArea            TO TK-SSAREA
+    MOVE SSGroup           TO TK-SSGROUP
+    MOVE SSSerial          TO TK-SSSERIAL
+    MOVE HumanName         TO TK-REGISTRANT-NAME
+    MOVE WS-ASPIR-CATEGORY TO TK-ASPIR-CATEGORY
+    MOVE aspirations       TO TK-ASPIRATIONS
+    MOVE WS-FOLLOWUP-DATE  TO TK-FOLLOWUP-DATE
+    WRITE TICKLER-RECORD.
+
+ *> Every C O B O L program is going to end stop run.
+
+ *>There are four main  division.
+
+ *>data
+ *>envirment
+ *>indentification
+ *>proceedure division
+
+*>sections:
+*> data section
+
+ *>file sectiont
+ *>working-storage section
+
+*>procedure division
+
+
+*>There are higherchical way to deal with variables in COBOL.
+
+*>01 UserName PIC X(30) VALUE "You" // this means it will hold an alpha numerical number
+*> Always learning I had lots of fun with COBOL, new ideas came to me.
