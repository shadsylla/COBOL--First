@@ -0,0 +1,85 @@
+
+
+            >>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.cobolvchk.
+AUTHOR.Shad Sylla.
+DATE-WRITTEN.august 8, 2026
+
+      *> nightly batch validation sweep: re-checks every SSArea already
+      *> on file against the real SSA issuance ranges and reports any
+      *> bad record, as a belt-and-suspenders check behind the
+      *> interactive validation cobolfrist already does on entry.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-MASTER-FILE ASSIGN TO "SSNMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS MR-SSNUM
+        FILE STATUS IS WS-SSN-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-MASTER-FILE.
+COPY SSNMAST.
+
+WORKING-STORAGE SECTION.
+
+01 WS-SSN-FILE-STATUS   PIC XX VALUE "00".
+01 WS-EOF-SW            PIC X VALUE "N".
+    88 WS-EOF            VALUE "Y".
+
+01 WS-RECORDS-CHECKED   PIC 9(6) VALUE ZERO.
+01 WS-RECORDS-BAD       PIC 9(6) VALUE ZERO.
+
+      *> area/group issuance table, shared with cobolfrist's entry-time
+      *> check via copybooks/ISSUTAB.cpy so the two checks can't drift.
+COPY ISSUTAB.
+
+PROCEDURE DIVISION.
+
+0000-MAIN-LOGIC.
+    OPEN INPUT SSN-MASTER-FILE
+    IF WS-SSN-FILE-STATUS = "35"
+        DISPLAY "No registrations are on file yet today."
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        PERFORM UNTIL WS-EOF
+            READ SSN-MASTER-FILE NEXT RECORD
+                AT END
+                    MOVE "Y" TO WS-EOF-SW
+                NOT AT END
+                    PERFORM 1000-CHECK-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE SSN-MASTER-FILE
+        DISPLAY "SSN validation sweep complete. "
+            WS-RECORDS-CHECKED " checked, " WS-RECORDS-BAD " bad."
+        IF WS-RECORDS-BAD > 0
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF
+    STOP RUN.
+
+1000-CHECK-RECORD.
+    ADD 1 TO WS-RECORDS-CHECKED
+    IF MR-SSAREA = 0 OR MR-SSAREA = 666
+        OR (MR-SSAREA >= 900 AND MR-SSAREA <= 999)
+        ADD 1 TO WS-RECORDS-BAD
+        DISPLAY "BAD SSN ON FILE: " MR-SSAREA "-" MR-SSGROUP "-"
+            MR-SSSERIAL " (" MR-HUMAN-NAME ")"
+    ELSE
+        PERFORM 1400-VALIDATE-GROUP
+        IF NOT WS-GROUP-VALID
+            ADD 1 TO WS-RECORDS-BAD
+            DISPLAY "BAD SSN ON FILE (group): " MR-SSAREA "-"
+                MR-SSGROUP "-" MR-SSSERIAL " (" MR-HUMAN-NAME ")"
+        END-IF
+    END-IF.
+
+COPY VALGRP REPLACING ==AREA-FLD== BY ==MR-SSAREA==
+                      ==GROUP-FLD== BY ==MR-SSGROUP==.
