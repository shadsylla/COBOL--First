@@ -0,0 +1,16 @@
+      *> SSN-MASTER-RECORD - permanent registration record, keyed on
+      *> the SSNum group (area + serial). Shared by every program that
+      *> reads or writes SSN-MASTER-FILE.
+       01 SSN-MASTER-RECORD.
+           05 MR-SSNUM.
+               10 MR-SSAREA         PIC 999.
+               10 MR-SSGROUP        PIC 99.
+               10 MR-SSSERIAL       PIC 9999.
+           05 MR-HUMAN-NAME         PIC X(30).
+           05 MR-SALARY             PIC S9(7)V99.
+           05 MR-GOAL               PIC S9(7)V99.
+           05 MR-ALIEN-OFFER        PIC S9(8)V99.
+           05 MR-ASPIRATIONS        PIC X(60).
+           05 MR-ASPIR-CATEGORY     PIC X(4).
+           05 MR-FOLLOWUP-DATE      PIC 9(8).
+           05 MR-REG-DATE           PIC 9(8).
