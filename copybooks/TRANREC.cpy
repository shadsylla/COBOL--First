@@ -0,0 +1,5 @@
+      *> TRANSACTION-RECORD - one paper intake form: name, salary, goal.
+       01 TRANSACTION-RECORD.
+           05 TR-NAME               PIC X(30).
+           05 TR-SALARY             PIC S9(7)V99.
+           05 TR-GOAL               PIC S9(7)V99.
