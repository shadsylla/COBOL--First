@@ -0,0 +1,10 @@
+      *> CHECKPOINT-RECORD - one record per run date, rewritten after
+      *> every successful registration so a dropped session can resume
+      *> from the last completed entry instead of starting the day over.
+       01 CHECKPOINT-RECORD.
+           05 CK-RUN-DATE           PIC 9(8).
+           05 CK-LAST-SSNUM.
+               10 CK-LAST-SSAREA    PIC 999.
+               10 CK-LAST-SSGROUP   PIC 99.
+               10 CK-LAST-SSSERIAL  PIC 9999.
+           05 CK-COUNT              PIC 9(6).
