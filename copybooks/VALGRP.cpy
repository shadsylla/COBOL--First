@@ -0,0 +1,19 @@
+      *> 1400-VALIDATE-GROUP - checks GROUP-FLD against the
+      *> WS-ISSUANCE-TABLE band (copybooks/ISSUTAB.cpy) for AREA-FLD.
+      *> COPY ... REPLACING ==AREA-FLD==/==GROUP-FLD== with the caller's
+      *> area/group field names so cobolfrist and cobolvchk share one
+      *> copy of the comparison logic instead of maintaining it twice.
+       1400-VALIDATE-GROUP.
+           MOVE "N" TO WS-GROUP-VALID-SW
+           IF GROUP-FLD NOT = 0
+               PERFORM VARYING WS-ISS-IDX FROM 1 BY 1
+                       UNTIL WS-ISS-IDX > 4
+                   IF AREA-FLD >= WS-ISS-AREA-LOW(WS-ISS-IDX)
+                           AND AREA-FLD <= WS-ISS-AREA-HIGH(WS-ISS-IDX)
+                       IF GROUP-FLD <= WS-ISS-MAX-GROUP(WS-ISS-IDX)
+                           MOVE "Y" TO WS-GROUP-VALID-SW
+                       END-IF
+                       MOVE 5 TO WS-ISS-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
