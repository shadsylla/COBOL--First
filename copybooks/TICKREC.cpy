@@ -0,0 +1,11 @@
+      *> TICKLER-RECORD - one row per registrant due for a 25-year
+      *> aspirations follow-up, so the office can build a mailing list.
+       01 TICKLER-RECORD.
+           05 TK-SSNUM.
+               10 TK-SSAREA         PIC 999.
+               10 TK-SSGROUP        PIC 99.
+               10 TK-SSSERIAL       PIC 9999.
+           05 TK-REGISTRANT-NAME    PIC X(30).
+           05 TK-ASPIR-CATEGORY     PIC X(4).
+           05 TK-ASPIRATIONS        PIC X(60).
+           05 TK-FOLLOWUP-DATE      PIC 9(8).
