@@ -0,0 +1,15 @@
+      *> WS-ISSUANCE-TABLE - representative SSA area-band/max-group
+      *> issuance data (not the full historical order-of-issuance
+      *> schedule - see IMPLEMENTATION_STATUS.md). Shared by cobolfrist
+      *> (entry-time validation) and cobolvchk (nightly sweep), via
+      *> COPY VALGRP, so the two checks can't silently drift apart.
+       01 WS-ISSUANCE-TABLE-DATA PIC X(32)
+           VALUE "00109998100399994006659966789963".
+       01 WS-ISSUANCE-TABLE REDEFINES WS-ISSUANCE-TABLE-DATA.
+           05 WS-ISSUANCE-ENTRY OCCURS 4 TIMES.
+               10 WS-ISS-AREA-LOW  PIC 999.
+               10 WS-ISS-AREA-HIGH PIC 999.
+               10 WS-ISS-MAX-GROUP PIC 99.
+       01 WS-ISS-IDX            PIC 9 VALUE 1.
+       01 WS-GROUP-VALID-SW     PIC X VALUE "N".
+           88 WS-GROUP-VALID      VALUE "Y".
