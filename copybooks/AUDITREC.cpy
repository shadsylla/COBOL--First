@@ -0,0 +1,6 @@
+      *> AUDIT-LOG-RECORD - one line per registration processed, so
+      *> compliance can be told who keyed a given SSN application.
+       01 AUDIT-LOG-RECORD.
+           05 AL-OPERATOR-ID        PIC X(8).
+           05 AL-TIMESTAMP          PIC X(21).
+           05 AL-REGISTRANT-NAME    PIC X(30).
