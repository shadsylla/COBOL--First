@@ -0,0 +1,35 @@
+//COBFRIST JOB (ACCTNO),'NIGHTLY SSN BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch window: drives cobolfrist unattended against    *
+//* the day's accumulated intake file instead of tying up an      *
+//* operator at a terminal for every registrant.                  *
+//*   STEP010 - registration run (cobolfrist, mode A transactions)*
+//*   STEP020 - SSN validation sweep (cobolvchk)                  *
+//*   STEP030 - end-of-day summary report (cobolsumm)             *
+//*                                                                *
+//* COND=(4,LT,STEP010) on STEP020/STEP030 reads as "bypass this   *
+//* step if 4 LT STEP010's return code" - i.e. skip only when      *
+//* STEP010 came back worse than a warning (RC 4); run normally on *
+//* a clean pass (RC 0) or a mere warning (RC 4). All three        *
+//* programs now MOVE a real value TO RETURN-CODE so this test is  *
+//* no longer comparing against the untouched default of 0.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBOLFRIST
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SSNMAST  DD DSN=PROD.SSN.MASTER,DISP=SHR
+//SSNCKPT  DD DSN=PROD.SSN.CHECKPOINT,DISP=SHR
+//SSNAUDIT DD DSN=PROD.SSN.AUDITLOG,DISP=MOD
+//SSNTICKL DD DSN=PROD.SSN.TICKLER,DISP=MOD
+//SYSIN    DD DSN=PROD.SSN.INTAKE(+0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COBOLVCHK,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SSNMAST  DD DSN=PROD.SSN.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=COBOLSUMM,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SSNMAST  DD DSN=PROD.SSN.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
